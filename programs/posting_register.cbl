@@ -0,0 +1,382 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. POSTREG.
+       AUTHOR. STUDENT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNTS ASSIGN TO "ACCOUNTS"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT AUDITLOG ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT TRANSREJ ASSIGN TO "TRANSREJ"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT POSTREG-FILE ASSIGN TO "POSTREG"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNTS.
+       01  ACCOUNT-RECORD          PIC X(80).
+
+       FD  AUDITLOG.
+       01  AUDIT-RECORD            PIC X(80).
+
+       FD  TRANSREJ.
+       01  REJECT-RECORD           PIC X(111).
+
+       FD  POSTREG-FILE.
+       01  PRINT-RECORD            PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-FLAG             PIC X VALUE 'N'.
+       01  WS-MAX-ACCOUNTS-LIMIT   PIC 9(4) VALUE 5000.
+       01  WS-ACCT-COUNT           PIC 9(4) VALUE 0.
+       01  WS-ACCOUNTS-TABLE.
+          05  WS-ACCT-ENTRY        OCCURS 1 TO 5000 TIMES
+                                    DEPENDING ON WS-ACCT-COUNT
+                                    ASCENDING KEY IS WS-ACCT-ID
+                                    INDEXED BY WS-ACCT-IDX.
+              10  WS-ACCT-ID       PIC X(5).
+              10  WS-ACCT-NAME     PIC X(20).
+              10  WS-ACCT-TYPE     PIC X(10).
+              10  WS-ACCT-BALANCE  PIC 9(7)V99.
+              10  WS-ACCT-SEEN-FLAG PIC X VALUE 'N'.
+       01  WS-ACCT-ENTRY-HOLD.
+           05  WS-HOLD-ID          PIC X(5).
+           05  WS-HOLD-NAME        PIC X(20).
+           05  WS-HOLD-TYPE        PIC X(10).
+           05  WS-HOLD-BALANCE     PIC 9(7)V99.
+           05  WS-HOLD-SEEN-FLAG   PIC X.
+       01  WS-BALANCE-STR          PIC X(10).
+       01  WS-I                    PIC 9(4).
+       01  WS-J                    PIC 9(4).
+       01  WS-LOWEST-IDX           PIC 9(4).
+       01  WS-FOUND-FLAG           PIC X VALUE 'N'.
+
+       01  WS-AUD-ACCT             PIC X(5).
+       01  WS-AUD-TXN-ID           PIC X(10).
+       01  WS-AUD-TYPE             PIC X(15).
+       01  WS-AUD-AMT-STR          PIC X(10).
+       01  WS-AUD-BAL-BEFORE-STR   PIC X(10).
+       01  WS-AUD-BAL-AFTER-STR    PIC X(10).
+       01  WS-AUD-AMT              PIC 9(7)V99.
+       01  WS-AUD-BAL-BEFORE       PIC 9(7)V99.
+       01  WS-AUD-BAL-AFTER        PIC 9(7)V99.
+
+       01  WS-REJ-TXN-ID           PIC X(10).
+       01  WS-REJ-TYPE             PIC X(15).
+       01  WS-REJ-ACCT             PIC X(5).
+       01  WS-REJ-AMT              PIC X(10).
+       01  WS-REJ-DT               PIC X(10).
+       01  WS-REJ-REASON           PIC X(30).
+
+       01  WS-PRINT-LINE           PIC X(132) VALUE SPACES.
+       01  WS-TXN-COUNT            PIC 9(5) VALUE 0.
+       01  WS-POSTED-COUNT         PIC 9(5) VALUE 0.
+       01  WS-DECLINED-COUNT       PIC 9(5) VALUE 0.
+       01  WS-OPENING-TOTAL        PIC S9(12)V99 VALUE 0.
+       01  WS-CLOSING-TOTAL        PIC S9(12)V99 VALUE 0.
+       01  WS-TOTAL-DEPOSITS       PIC S9(12)V99 VALUE 0.
+       01  WS-TOTAL-WITHDRAWALS    PIC S9(12)V99 VALUE 0.
+       01  WS-TOTAL-TRANSFERS      PIC S9(12)V99 VALUE 0.
+       01  WS-EXPECTED-CLOSE       PIC S9(12)V99 VALUE 0.
+       01  WS-TIE-OUT-TEXT         PIC X(20) VALUE SPACES.
+       01  WS-AMT-EDIT             PIC 9(7).99.
+       01  WS-RUN-BAL-EDIT         PIC 9(7).99.
+       01  WS-DEPOSITS-EDIT        PIC -9(12).99.
+       01  WS-WITHDRAWALS-EDIT     PIC -9(12).99.
+       01  WS-TRANSFERS-EDIT       PIC -9(12).99.
+       01  WS-OPENING-EDIT         PIC -9(12).99.
+       01  WS-CLOSING-EDIT         PIC -9(12).99.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "POSTING-REGISTER: Starting posting register..."
+
+           OPEN OUTPUT POSTREG-FILE
+
+           PERFORM LOAD-ACCOUNTS-INTO-MEMORY
+           PERFORM SORT-ACCOUNTS-TABLE
+           PERFORM SUM-CLOSING-BALANCES
+           PERFORM WRITE-REPORT-HEADERS
+           PERFORM PROCESS-AUDIT-LOG
+           PERFORM PROCESS-REJECTED-TRANSACTIONS
+           PERFORM ADD-UNTOUCHED-ACCOUNTS-TO-OPENING
+           PERFORM WRITE-CONTROL-TOTALS
+
+           CLOSE POSTREG-FILE
+
+           COMPUTE WS-TXN-COUNT = WS-POSTED-COUNT + WS-DECLINED-COUNT
+           DISPLAY "POSTING-REGISTER: Transactions processed: "
+                   WS-TXN-COUNT
+           DISPLAY "POSTING-REGISTER: Posted: " WS-POSTED-COUNT
+                   " Declined: " WS-DECLINED-COUNT
+           DISPLAY "POSTING-REGISTER: Register written to POSTREG"
+
+           STOP RUN.
+
+       LOAD-ACCOUNTS-INTO-MEMORY.
+           OPEN INPUT ACCOUNTS.
+           MOVE 'N' TO WS-EOF-FLAG.
+           MOVE 0 TO WS-ACCT-COUNT.
+
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               READ ACCOUNTS
+                   AT END MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       IF WS-ACCT-COUNT >= WS-MAX-ACCOUNTS-LIMIT
+                           DISPLAY "POSTING-REGISTER: ACCOUNTS TABLE "
+                               "CAPACITY OF " WS-MAX-ACCOUNTS-LIMIT
+                               " EXCEEDED - REMAINING RECORDS SKIPPED"
+                           MOVE 16 TO RETURN-CODE
+                           MOVE 'Y' TO WS-EOF-FLAG
+                       ELSE
+                           ADD 1 TO WS-ACCT-COUNT
+                           UNSTRING ACCOUNT-RECORD DELIMITED BY ','
+                               INTO WS-ACCT-ID(WS-ACCT-COUNT),
+                                    WS-ACCT-NAME(WS-ACCT-COUNT),
+                                    WS-ACCT-TYPE(WS-ACCT-COUNT),
+                                    WS-BALANCE-STR
+                           END-UNSTRING
+                           MOVE FUNCTION NUMVAL(WS-BALANCE-STR)
+                                TO WS-ACCT-BALANCE(WS-ACCT-COUNT)
+                           MOVE 'N' TO WS-ACCT-SEEN-FLAG(WS-ACCT-COUNT)
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE ACCOUNTS.
+
+       SORT-ACCOUNTS-TABLE.
+           PERFORM VARYING WS-I FROM 1 BY 1
+                       UNTIL WS-I >= WS-ACCT-COUNT
+               MOVE WS-I TO WS-LOWEST-IDX
+               PERFORM VARYING WS-J FROM WS-I BY 1
+                           UNTIL WS-J > WS-ACCT-COUNT
+                   IF WS-ACCT-ID(WS-J) < WS-ACCT-ID(WS-LOWEST-IDX)
+                       MOVE WS-J TO WS-LOWEST-IDX
+                   END-IF
+               END-PERFORM
+               IF WS-LOWEST-IDX NOT = WS-I
+                   MOVE WS-ACCT-ENTRY(WS-I)
+                       TO WS-ACCT-ENTRY-HOLD
+                   MOVE WS-ACCT-ENTRY(WS-LOWEST-IDX)
+                       TO WS-ACCT-ENTRY(WS-I)
+                   MOVE WS-ACCT-ENTRY-HOLD
+                       TO WS-ACCT-ENTRY(WS-LOWEST-IDX)
+               END-IF
+           END-PERFORM.
+
+       SUM-CLOSING-BALANCES.
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-ACCT-COUNT
+               ADD WS-ACCT-BALANCE(WS-I) TO WS-CLOSING-TOTAL
+           END-PERFORM.
+
+       WRITE-REPORT-HEADERS.
+           MOVE SPACES TO WS-PRINT-LINE.
+           STRING "POSTING REGISTER - DEBIT/CREDIT ACTIVITY"
+                  DELIMITED BY SIZE
+               INTO WS-PRINT-LINE
+           END-STRING.
+           MOVE WS-PRINT-LINE TO PRINT-RECORD.
+           WRITE PRINT-RECORD.
+
+           MOVE SPACES TO WS-PRINT-LINE.
+           STRING "TXN-ID     TYPE           ACCOUNT  AMOUNT       "
+                  "RUN-BALANCE  STATUS   REASON"
+               DELIMITED BY SIZE INTO WS-PRINT-LINE
+           END-STRING.
+           MOVE WS-PRINT-LINE TO PRINT-RECORD.
+           WRITE PRINT-RECORD.
+
+       PROCESS-AUDIT-LOG.
+           OPEN INPUT AUDITLOG.
+           MOVE 'N' TO WS-EOF-FLAG.
+
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               READ AUDITLOG INTO AUDIT-RECORD
+                   AT END MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       ADD 1 TO WS-POSTED-COUNT
+                       PERFORM PROCESS-AUDIT-RECORD
+               END-READ
+           END-PERFORM.
+
+           CLOSE AUDITLOG.
+           MOVE 'N' TO WS-EOF-FLAG.
+
+       PROCESS-AUDIT-RECORD.
+           UNSTRING AUDIT-RECORD DELIMITED BY ','
+               INTO WS-AUD-ACCT, WS-AUD-TXN-ID, WS-AUD-TYPE,
+                    WS-AUD-AMT-STR, WS-AUD-BAL-BEFORE-STR,
+                    WS-AUD-BAL-AFTER-STR
+           END-UNSTRING.
+           MOVE FUNCTION NUMVAL(WS-AUD-AMT-STR) TO WS-AUD-AMT.
+           MOVE FUNCTION NUMVAL(WS-AUD-BAL-BEFORE-STR)
+               TO WS-AUD-BAL-BEFORE.
+           MOVE FUNCTION NUMVAL(WS-AUD-BAL-AFTER-STR)
+               TO WS-AUD-BAL-AFTER.
+
+           MOVE 'N' TO WS-FOUND-FLAG.
+           SEARCH ALL WS-ACCT-ENTRY
+               AT END
+                   MOVE 'N' TO WS-FOUND-FLAG
+               WHEN WS-ACCT-ID(WS-ACCT-IDX) = WS-AUD-ACCT
+                   MOVE 'Y' TO WS-FOUND-FLAG
+                   SET WS-I TO WS-ACCT-IDX
+           END-SEARCH.
+
+           IF WS-FOUND-FLAG = 'Y' AND WS-ACCT-SEEN-FLAG(WS-I) = 'N'
+               ADD WS-AUD-BAL-BEFORE TO WS-OPENING-TOTAL
+               MOVE 'Y' TO WS-ACCT-SEEN-FLAG(WS-I)
+           END-IF.
+
+           EVALUATE WS-AUD-TYPE
+               WHEN 'DEPOSIT'
+                   ADD WS-AUD-AMT TO WS-TOTAL-DEPOSITS
+               WHEN 'WITHDRAWAL'
+                   ADD WS-AUD-AMT TO WS-TOTAL-WITHDRAWALS
+               WHEN 'TRANSFER'
+                   ADD WS-AUD-AMT TO WS-TOTAL-TRANSFERS
+           END-EVALUATE.
+
+           PERFORM WRITE-POSTED-DETAIL-LINE.
+
+       WRITE-POSTED-DETAIL-LINE.
+           MOVE SPACES TO WS-PRINT-LINE.
+           MOVE WS-AUD-AMT TO WS-AMT-EDIT.
+           MOVE WS-AUD-BAL-AFTER TO WS-RUN-BAL-EDIT.
+           STRING WS-AUD-TXN-ID   DELIMITED BY SPACE
+                  "  " DELIMITED BY SIZE
+                  WS-AUD-TYPE     DELIMITED BY SPACE
+                  "  " DELIMITED BY SIZE
+                  WS-AUD-ACCT     DELIMITED BY SIZE
+                  "  " DELIMITED BY SIZE
+                  WS-AMT-EDIT     DELIMITED BY SIZE
+                  "  " DELIMITED BY SIZE
+                  WS-RUN-BAL-EDIT DELIMITED BY SIZE
+                  "  " DELIMITED BY SIZE
+                  "POSTED"        DELIMITED BY SIZE
+               INTO WS-PRINT-LINE
+           END-STRING.
+           MOVE WS-PRINT-LINE TO PRINT-RECORD.
+           WRITE PRINT-RECORD.
+
+       PROCESS-REJECTED-TRANSACTIONS.
+           OPEN INPUT TRANSREJ.
+           MOVE 'N' TO WS-EOF-FLAG.
+
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               READ TRANSREJ INTO REJECT-RECORD
+                   AT END MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       ADD 1 TO WS-DECLINED-COUNT
+                       PERFORM WRITE-DECLINED-DETAIL-LINE
+               END-READ
+           END-PERFORM.
+
+           CLOSE TRANSREJ.
+           MOVE 'N' TO WS-EOF-FLAG.
+
+       WRITE-DECLINED-DETAIL-LINE.
+           UNSTRING REJECT-RECORD DELIMITED BY ','
+               INTO WS-REJ-TXN-ID, WS-REJ-TYPE, WS-REJ-ACCT,
+                    WS-REJ-AMT, WS-REJ-DT, WS-REJ-REASON
+           END-UNSTRING.
+           MOVE SPACES TO WS-PRINT-LINE.
+           STRING WS-REJ-TXN-ID  DELIMITED BY SPACE
+                  "  " DELIMITED BY SIZE
+                  WS-REJ-TYPE    DELIMITED BY SPACE
+                  "  " DELIMITED BY SIZE
+                  WS-REJ-ACCT    DELIMITED BY SIZE
+                  "  " DELIMITED BY SIZE
+                  WS-REJ-AMT     DELIMITED BY SPACE
+                  "  " DELIMITED BY SIZE
+                  "     N/A"     DELIMITED BY SIZE
+                  "  " DELIMITED BY SIZE
+                  "DECLINED"     DELIMITED BY SIZE
+                  "  " DELIMITED BY SIZE
+                  WS-REJ-REASON  DELIMITED BY SPACE
+               INTO WS-PRINT-LINE
+           END-STRING.
+           MOVE WS-PRINT-LINE TO PRINT-RECORD.
+           WRITE PRINT-RECORD.
+
+       ADD-UNTOUCHED-ACCOUNTS-TO-OPENING.
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-ACCT-COUNT
+               IF WS-ACCT-SEEN-FLAG(WS-I) = 'N'
+                   ADD WS-ACCT-BALANCE(WS-I) TO WS-OPENING-TOTAL
+               END-IF
+           END-PERFORM.
+
+       WRITE-CONTROL-TOTALS.
+           COMPUTE WS-EXPECTED-CLOSE = WS-OPENING-TOTAL
+               + WS-TOTAL-DEPOSITS - WS-TOTAL-WITHDRAWALS
+               - WS-TOTAL-TRANSFERS.
+
+           IF WS-EXPECTED-CLOSE = WS-CLOSING-TOTAL
+               MOVE "BALANCED" TO WS-TIE-OUT-TEXT
+           ELSE
+               MOVE "OUT OF BALANCE" TO WS-TIE-OUT-TEXT
+           END-IF.
+
+           MOVE SPACES TO WS-PRINT-LINE.
+           STRING "----------------------------------------------------"
+               DELIMITED BY SIZE INTO WS-PRINT-LINE
+           END-STRING.
+           MOVE WS-PRINT-LINE TO PRINT-RECORD.
+           WRITE PRINT-RECORD.
+
+           MOVE WS-TOTAL-DEPOSITS TO WS-DEPOSITS-EDIT.
+           MOVE SPACES TO WS-PRINT-LINE.
+           STRING "TOTAL DEPOSITS:    " DELIMITED BY SIZE
+                  WS-DEPOSITS-EDIT      DELIMITED BY SIZE
+               INTO WS-PRINT-LINE
+           END-STRING.
+           MOVE WS-PRINT-LINE TO PRINT-RECORD.
+           WRITE PRINT-RECORD.
+
+           MOVE WS-TOTAL-WITHDRAWALS TO WS-WITHDRAWALS-EDIT.
+           MOVE SPACES TO WS-PRINT-LINE.
+           STRING "TOTAL WITHDRAWALS: " DELIMITED BY SIZE
+                  WS-WITHDRAWALS-EDIT   DELIMITED BY SIZE
+               INTO WS-PRINT-LINE
+           END-STRING.
+           MOVE WS-PRINT-LINE TO PRINT-RECORD.
+           WRITE PRINT-RECORD.
+
+           MOVE WS-TOTAL-TRANSFERS TO WS-TRANSFERS-EDIT.
+           MOVE SPACES TO WS-PRINT-LINE.
+           STRING "TOTAL TRANSFERS:   " DELIMITED BY SIZE
+                  WS-TRANSFERS-EDIT     DELIMITED BY SIZE
+               INTO WS-PRINT-LINE
+           END-STRING.
+           MOVE WS-PRINT-LINE TO PRINT-RECORD.
+           WRITE PRINT-RECORD.
+
+           MOVE WS-OPENING-TOTAL TO WS-OPENING-EDIT.
+           MOVE SPACES TO WS-PRINT-LINE.
+           STRING "OPENING BALANCE:   " DELIMITED BY SIZE
+                  WS-OPENING-EDIT       DELIMITED BY SIZE
+               INTO WS-PRINT-LINE
+           END-STRING.
+           MOVE WS-PRINT-LINE TO PRINT-RECORD.
+           WRITE PRINT-RECORD.
+
+           MOVE WS-CLOSING-TOTAL TO WS-CLOSING-EDIT.
+           MOVE SPACES TO WS-PRINT-LINE.
+           STRING "CLOSING BALANCE:   " DELIMITED BY SIZE
+                  WS-CLOSING-EDIT       DELIMITED BY SIZE
+               INTO WS-PRINT-LINE
+           END-STRING.
+           MOVE WS-PRINT-LINE TO PRINT-RECORD.
+           WRITE PRINT-RECORD.
+
+           MOVE SPACES TO WS-PRINT-LINE.
+           STRING "TIE-OUT:           " DELIMITED BY SIZE
+                  WS-TIE-OUT-TEXT       DELIMITED BY SPACE
+               INTO WS-PRINT-LINE
+           END-STRING.
+           MOVE WS-PRINT-LINE TO PRINT-RECORD.
+           WRITE PRINT-RECORD.
