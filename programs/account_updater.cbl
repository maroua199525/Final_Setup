@@ -9,48 +9,107 @@
                ORGANIZATION IS LINE SEQUENTIAL.
            SELECT TRANSIN ASSIGN TO "TRANSIN"
                ORGANIZATION IS LINE SEQUENTIAL.
-       
+           SELECT TRANSREJ ASSIGN TO "TRANSREJ"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRANSREJ-STATUS.
+           SELECT CHKPOINT ASSIGN TO "CHKPOINT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CHKPOINT-STATUS.
+           SELECT AUDITLOG ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDITLOG-STATUS.
+
        DATA DIVISION.
        FILE SECTION.
        FD  ACCOUNTS.
        01  ACCOUNT-RECORD          PIC X(80).
-       
+
        FD  TRANSIN.
        01  TRANSACTION-RECORD      PIC X(80).
+
+       FD  TRANSREJ.
+       01  REJECT-RECORD           PIC X(111).
+
+       FD  CHKPOINT.
+       01  CHKPOINT-RECORD         PIC X(80).
+
+       FD  AUDITLOG.
+       01  AUDIT-RECORD            PIC X(80).
        
        WORKING-STORAGE SECTION.
-       01  WS-TRANS-COUNT          PIC 9(5) VALUE 0.
-       01  WS-SUCCESS-COUNT        PIC 9(5) VALUE 0.
-       01  WS-FAILED-COUNT         PIC 9(5) VALUE 0.
+       01  WS-TRANS-COUNT          PIC 9(7) VALUE 0.
+       01  WS-SUCCESS-COUNT        PIC 9(7) VALUE 0.
+       01  WS-FAILED-COUNT         PIC 9(7) VALUE 0.
        01  WS-EOF-FLAG             PIC X VALUE 'N'.
        01  WS-ACCT-EOF-FLAG        PIC X VALUE 'N'.
+       01  WS-MAX-ACCOUNTS-LIMIT   PIC 9(4) VALUE 5000.
+       01  WS-ACCT-COUNT           PIC 9(4) VALUE 0.
        01  WS-ACCOUNTS-TABLE.
-          05  WS-ACCT-ENTRY        OCCURS 100 TIMES.
+          05  WS-ACCT-ENTRY        OCCURS 1 TO 5000 TIMES
+                                    DEPENDING ON WS-ACCT-COUNT
+                                    ASCENDING KEY IS WS-ACCT-ID
+                                    INDEXED BY WS-ACCT-IDX.
               10  WS-ACCT-ID       PIC X(5).
               10  WS-ACCT-NAME     PIC X(20).
               10  WS-ACCT-TYPE     PIC X(10).
               10  WS-ACCT-BALANCE  PIC 9(7)V99.
-       01  WS-ACCT-COUNT           PIC 9(3) VALUE 0.
+       01  WS-ACCT-ENTRY-HOLD.
+           05  WS-HOLD-ID          PIC X(5).
+           05  WS-HOLD-NAME        PIC X(20).
+           05  WS-HOLD-TYPE        PIC X(10).
+           05  WS-HOLD-BALANCE     PIC 9(7)V99.
        01  WS-CURRENT-ACCT         PIC X(5).
        01  WS-FOUND-FLAG           PIC X VALUE 'N'.
        01  WS-ACCT-EXISTS-FLAG     PIC X VALUE 'N'.
-       01  WS-I                    PIC 9(3).
+       01  WS-I                    PIC 9(4).
+       01  WS-J                    PIC 9(4).
+       01  WS-LOWEST-IDX           PIC 9(4).
        01  WS-TXN-ID               PIC X(10).
        01  WS-TXN-TYPE             PIC X(15).
        01  WS-AMT                  PIC X(10).
        01  WS-DT                   PIC X(10).
        01  WS-NUMERIC-AMT          PIC 9(7)V99.
+       01  WS-SIGNED-AMT           PIC S9(7)V99.
+       01  WS-TXN-VALID-FLAG       PIC X VALUE 'Y'.
        01  WS-BALANCE-STR          PIC X(10).
-       01  WS-UPDATED-RECORD       PIC X(80).
-       
+       01  WS-UPDATED-RECORD       PIC X(80) VALUE SPACES.
+       01  WS-REJECT-RECORD        PIC X(111) VALUE SPACES.
+       01  WS-REJECT-REASON        PIC X(30).
+       01  WS-CHKPOINT-STATUS      PIC X(2) VALUE SPACES.
+       01  WS-TRANSREJ-STATUS      PIC X(2) VALUE SPACES.
+       01  WS-AUDITLOG-STATUS      PIC X(2) VALUE SPACES.
+       01  WS-RESTART-FLAG         PIC X VALUE 'N'.
+       01  WS-CHECKPOINT-INTERVAL  PIC 9(4) VALUE 100.
+       01  WS-SKIP-COUNT           PIC 9(7).
+       01  WS-CHKPOINT-COUNT-LINE  PIC X(80) VALUE SPACES.
+       01  WS-CHKPOINT-TRANS-STR   PIC X(9).
+       01  WS-CHKPOINT-SUCCESS-STR PIC X(9).
+       01  WS-CHKPOINT-FAILED-STR  PIC X(9).
+       01  WS-BALANCE-EDIT         PIC 9(7).99.
+       01  WS-AUDIT-RECORD         PIC X(80) VALUE SPACES.
+       01  WS-BALANCE-BEFORE       PIC 9(7)V99.
+       01  WS-BALANCE-AFTER        PIC 9(7)V99.
+       01  WS-BAL-BEFORE-EDIT      PIC 9(7).99.
+       01  WS-BAL-AFTER-EDIT       PIC 9(7).99.
+       01  WS-AMT-EDIT             PIC 9(7).99.
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
            DISPLAY "ACCOUNT-UPDATER: Starting account updates..."
-           
-           PERFORM LOAD-ACCOUNTS-INTO-MEMORY
+
+           PERFORM CHECK-FOR-RESTART
+           IF WS-RESTART-FLAG = 'Y'
+               DISPLAY "ACCOUNT-UPDATER: Restarting from checkpoint "
+                       "after " WS-TRANS-COUNT " transactions"
+               PERFORM LOAD-ACCOUNTS-FROM-CHECKPOINT
+           ELSE
+               PERFORM LOAD-ACCOUNTS-INTO-MEMORY
+               PERFORM SORT-ACCOUNTS-TABLE
+           END-IF
            PERFORM PROCESS-ALL-TRANSACTIONS
            PERFORM WRITE-ACCOUNTS-BACK-TO-FILE
-           
+           PERFORM CLEAR-CHECKPOINT
+
            DISPLAY "ACCOUNT-UPDATER: Updates completed"
            DISPLAY "ACCOUNT-UPDATER: Transactions processed: " 
                    WS-TRANS-COUNT
@@ -68,67 +127,261 @@
            
            PERFORM UNTIL WS-EOF-FLAG = 'Y'
                READ ACCOUNTS
+                   AT END MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       IF WS-ACCT-COUNT >= WS-MAX-ACCOUNTS-LIMIT
+                           DISPLAY "ACCOUNT-UPDATER: ACCOUNTS TABLE "
+                               "CAPACITY OF " WS-MAX-ACCOUNTS-LIMIT
+                               " EXCEEDED - REMAINING RECORDS SKIPPED"
+                           MOVE 'Y' TO WS-EOF-FLAG
+                           MOVE 16 TO RETURN-CODE
+                       ELSE
+                           ADD 1 TO WS-ACCT-COUNT
+                           UNSTRING ACCOUNT-RECORD DELIMITED BY ','
+                               INTO WS-ACCT-ID(WS-ACCT-COUNT),
+                                    WS-ACCT-NAME(WS-ACCT-COUNT),
+                                    WS-ACCT-TYPE(WS-ACCT-COUNT),
+                                    WS-BALANCE-STR
+                           END-UNSTRING
+                           MOVE FUNCTION NUMVAL(WS-BALANCE-STR)
+                                TO WS-ACCT-BALANCE(WS-ACCT-COUNT)
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           CLOSE ACCOUNTS.
+
+       SORT-ACCOUNTS-TABLE.
+           PERFORM VARYING WS-I FROM 1 BY 1
+                       UNTIL WS-I >= WS-ACCT-COUNT
+               MOVE WS-I TO WS-LOWEST-IDX
+               PERFORM VARYING WS-J FROM WS-I BY 1
+                           UNTIL WS-J > WS-ACCT-COUNT
+                   IF WS-ACCT-ID(WS-J) < WS-ACCT-ID(WS-LOWEST-IDX)
+                       MOVE WS-J TO WS-LOWEST-IDX
+                   END-IF
+               END-PERFORM
+               IF WS-LOWEST-IDX NOT = WS-I
+                   MOVE WS-ACCT-ENTRY(WS-I)
+                       TO WS-ACCT-ENTRY-HOLD
+                   MOVE WS-ACCT-ENTRY(WS-LOWEST-IDX)
+                       TO WS-ACCT-ENTRY(WS-I)
+                   MOVE WS-ACCT-ENTRY-HOLD
+                       TO WS-ACCT-ENTRY(WS-LOWEST-IDX)
+               END-IF
+           END-PERFORM.
+
+       CHECK-FOR-RESTART.
+           MOVE 'N' TO WS-RESTART-FLAG.
+           OPEN INPUT CHKPOINT.
+           IF WS-CHKPOINT-STATUS = "00"
+               READ CHKPOINT INTO CHKPOINT-RECORD
+                   AT END CONTINUE
+                   NOT AT END
+                       IF CHKPOINT-RECORD NOT = SPACES
+                           MOVE 'Y' TO WS-RESTART-FLAG
+                           UNSTRING CHKPOINT-RECORD DELIMITED BY ','
+                               INTO WS-CHKPOINT-TRANS-STR,
+                                    WS-CHKPOINT-SUCCESS-STR,
+                                    WS-CHKPOINT-FAILED-STR
+                           END-UNSTRING
+                           MOVE FUNCTION NUMVAL(WS-CHKPOINT-TRANS-STR)
+                               TO WS-TRANS-COUNT
+                           MOVE FUNCTION NUMVAL(WS-CHKPOINT-SUCCESS-STR)
+                               TO WS-SUCCESS-COUNT
+                           MOVE FUNCTION NUMVAL(WS-CHKPOINT-FAILED-STR)
+                               TO WS-FAILED-COUNT
+                       END-IF
+               END-READ
+               CLOSE CHKPOINT
+           END-IF.
+
+       LOAD-ACCOUNTS-FROM-CHECKPOINT.
+           OPEN INPUT CHKPOINT.
+           MOVE 'N' TO WS-EOF-FLAG.
+           MOVE 0 TO WS-ACCT-COUNT.
+
+           READ CHKPOINT INTO CHKPOINT-RECORD
+               AT END MOVE 'Y' TO WS-EOF-FLAG
+           END-READ.
+
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               READ CHKPOINT INTO CHKPOINT-RECORD
                    AT END MOVE 'Y' TO WS-EOF-FLAG
                    NOT AT END
                        ADD 1 TO WS-ACCT-COUNT
-                       UNSTRING ACCOUNT-RECORD DELIMITED BY ','
+                       UNSTRING CHKPOINT-RECORD DELIMITED BY ','
                            INTO WS-ACCT-ID(WS-ACCT-COUNT),
                                 WS-ACCT-NAME(WS-ACCT-COUNT),
                                 WS-ACCT-TYPE(WS-ACCT-COUNT),
                                 WS-BALANCE-STR
                        END-UNSTRING
-                       MOVE FUNCTION NUMVAL(WS-BALANCE-STR) 
+                       MOVE FUNCTION NUMVAL(WS-BALANCE-STR)
                             TO WS-ACCT-BALANCE(WS-ACCT-COUNT)
                END-READ
            END-PERFORM.
-           
-           CLOSE ACCOUNTS.
-           
+
+           CLOSE CHKPOINT.
+           MOVE 'N' TO WS-EOF-FLAG.
+
        PROCESS-ALL-TRANSACTIONS.
            OPEN INPUT TRANSIN.
            MOVE 'N' TO WS-EOF-FLAG.
-           
+
+           IF WS-RESTART-FLAG = 'Y'
+               OPEN EXTEND TRANSREJ
+               IF WS-TRANSREJ-STATUS = "35"
+                   OPEN OUTPUT TRANSREJ
+               END-IF
+               OPEN EXTEND AUDITLOG
+               IF WS-AUDITLOG-STATUS = "35"
+                   OPEN OUTPUT AUDITLOG
+               END-IF
+               PERFORM VARYING WS-SKIP-COUNT FROM 1 BY 1
+                           UNTIL WS-SKIP-COUNT > WS-TRANS-COUNT
+                   READ TRANSIN
+                       AT END MOVE 'Y' TO WS-EOF-FLAG
+                   END-READ
+               END-PERFORM
+           ELSE
+               OPEN OUTPUT TRANSREJ
+               OPEN OUTPUT AUDITLOG
+               MOVE 0 TO WS-TRANS-COUNT
+           END-IF.
+
            PERFORM UNTIL WS-EOF-FLAG = 'Y'
                READ TRANSIN
                    AT END MOVE 'Y' TO WS-EOF-FLAG
                    NOT AT END
                        ADD 1 TO WS-TRANS-COUNT
                        PERFORM PROCESS-SINGLE-TRANSACTION
+                       IF FUNCTION MOD(WS-TRANS-COUNT,
+                               WS-CHECKPOINT-INTERVAL) = 0
+                           PERFORM WRITE-CHECKPOINT
+                       END-IF
                END-READ
            END-PERFORM.
-           
+
+           PERFORM WRITE-CHECKPOINT.
+
            CLOSE TRANSIN.
-           
+           CLOSE TRANSREJ.
+           CLOSE AUDITLOG.
+
+       WRITE-CHECKPOINT.
+           OPEN OUTPUT CHKPOINT.
+
+           MOVE SPACES TO WS-CHKPOINT-COUNT-LINE.
+           STRING WS-TRANS-COUNT    DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  WS-SUCCESS-COUNT  DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  WS-FAILED-COUNT   DELIMITED BY SIZE
+               INTO WS-CHKPOINT-COUNT-LINE
+           END-STRING.
+           MOVE WS-CHKPOINT-COUNT-LINE TO CHKPOINT-RECORD.
+           WRITE CHKPOINT-RECORD.
+
+           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-ACCT-COUNT
+               PERFORM BUILD-ACCOUNT-LINE
+               MOVE WS-UPDATED-RECORD TO CHKPOINT-RECORD
+               WRITE CHKPOINT-RECORD
+           END-PERFORM.
+
+           CLOSE CHKPOINT.
+
+       CLEAR-CHECKPOINT.
+           OPEN OUTPUT CHKPOINT.
+           CLOSE CHKPOINT.
+       
        PROCESS-SINGLE-TRANSACTION.
            UNSTRING TRANSACTION-RECORD DELIMITED BY ','
-               INTO WS-TXN-ID, WS-TXN-TYPE, WS-CURRENT-ACCT, WS-AMT, WS-DT
+               INTO WS-TXN-ID, WS-TXN-TYPE, WS-CURRENT-ACCT, WS-AMT,
+                    WS-DT
            END-UNSTRING.
-           
-           MOVE FUNCTION NUMVAL(WS-AMT) TO WS-NUMERIC-AMT.
-           PERFORM FIND-ACCOUNT-IN-MEMORY.
-           
-           IF WS-FOUND-FLAG = 'Y'
+
+           MOVE 'Y' TO WS-TXN-VALID-FLAG.
+           PERFORM VALIDATE-TRANSACTION-TYPE.
+           IF WS-TXN-VALID-FLAG = 'Y'
+               PERFORM VALIDATE-TRANSACTION-AMOUNT
+           END-IF.
+           IF WS-TXN-VALID-FLAG = 'Y'
+               PERFORM FIND-ACCOUNT-IN-MEMORY
+               IF WS-FOUND-FLAG = 'N'
+                   MOVE 'N' TO WS-TXN-VALID-FLAG
+                   MOVE "ACCT-NOT-FOUND" TO WS-REJECT-REASON
+               END-IF
+           END-IF.
+           IF WS-TXN-VALID-FLAG = 'Y'
+               PERFORM VALIDATE-SUFFICIENT-FUNDS
+           END-IF.
+
+           IF WS-TXN-VALID-FLAG = 'Y'
                PERFORM UPDATE-ACCOUNT-IN-MEMORY
                ADD 1 TO WS-SUCCESS-COUNT
                DISPLAY "UPDATED: " TRANSACTION-RECORD
-               DISPLAY " -> Account: " WS-CURRENT-ACCT " Balance updated"
+               DISPLAY " -> Account: " WS-CURRENT-ACCT
+                       " Balance updated"
            ELSE
                ADD 1 TO WS-FAILED-COUNT
+               PERFORM WRITE-REJECTED-TRANSACTION
                DISPLAY "FAILED: " TRANSACTION-RECORD
-               DISPLAY " -> Reason: Account " WS-CURRENT-ACCT
-               DISPLAY " not found in master file"
+               DISPLAY " -> Reason: " WS-REJECT-REASON
            END-IF.
-           
+
+       VALIDATE-TRANSACTION-TYPE.
+           EVALUATE WS-TXN-TYPE
+               WHEN 'DEPOSIT'
+               WHEN 'WITHDRAWAL'
+               WHEN 'TRANSFER'
+                   CONTINUE
+               WHEN OTHER
+                   MOVE 'N' TO WS-TXN-VALID-FLAG
+                   MOVE "INVALID-TXN-TYPE" TO WS-REJECT-REASON
+           END-EVALUATE.
+
+       VALIDATE-TRANSACTION-AMOUNT.
+           IF FUNCTION TEST-NUMVAL(WS-AMT) NOT = 0
+               MOVE 'N' TO WS-TXN-VALID-FLAG
+               MOVE "INVALID-AMOUNT" TO WS-REJECT-REASON
+           ELSE
+               MOVE FUNCTION NUMVAL(WS-AMT) TO WS-SIGNED-AMT
+               IF WS-SIGNED-AMT NOT > 0
+                   MOVE 'N' TO WS-TXN-VALID-FLAG
+                   MOVE "INVALID-AMOUNT" TO WS-REJECT-REASON
+               ELSE
+                   MOVE WS-SIGNED-AMT TO WS-NUMERIC-AMT
+               END-IF
+           END-IF.
+
+       VALIDATE-SUFFICIENT-FUNDS.
+           IF (WS-TXN-TYPE = 'WITHDRAWAL' OR WS-TXN-TYPE = 'TRANSFER')
+                   AND WS-NUMERIC-AMT > WS-ACCT-BALANCE(WS-I)
+               MOVE 'N' TO WS-TXN-VALID-FLAG
+               MOVE "INSUFFICIENT-FUNDS" TO WS-REJECT-REASON
+           END-IF.
+
+       WRITE-REJECTED-TRANSACTION.
+           STRING TRANSACTION-RECORD DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  WS-REJECT-REASON DELIMITED BY SIZE
+               INTO WS-REJECT-RECORD
+           END-STRING.
+           MOVE WS-REJECT-RECORD TO REJECT-RECORD.
+           WRITE REJECT-RECORD.
+       
        FIND-ACCOUNT-IN-MEMORY.
            MOVE 'N' TO WS-FOUND-FLAG.
-           PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-ACCT-COUNT
-                                                 OR WS-FOUND-FLAG = 'Y'
-               IF WS-ACCT-ID(WS-I) = WS-CURRENT-ACCT
+           SEARCH ALL WS-ACCT-ENTRY
+               AT END
+                   MOVE 'N' TO WS-FOUND-FLAG
+               WHEN WS-ACCT-ID(WS-ACCT-IDX) = WS-CURRENT-ACCT
                    MOVE 'Y' TO WS-FOUND-FLAG
-               END-IF
-           END-PERFORM.
+                   SET WS-I TO WS-ACCT-IDX
+           END-SEARCH.
            
        UPDATE-ACCOUNT-IN-MEMORY.
+           MOVE WS-ACCT-BALANCE(WS-I) TO WS-BALANCE-BEFORE.
            EVALUATE WS-TXN-TYPE
                WHEN 'DEPOSIT'
                    ADD WS-NUMERIC-AMT TO WS-ACCT-BALANCE(WS-I)
@@ -137,22 +390,50 @@
                WHEN 'TRANSFER'
                    SUBTRACT WS-NUMERIC-AMT FROM WS-ACCT-BALANCE(WS-I)
            END-EVALUATE.
-           
+           MOVE WS-ACCT-BALANCE(WS-I) TO WS-BALANCE-AFTER.
+           PERFORM WRITE-AUDIT-RECORD.
+
+       WRITE-AUDIT-RECORD.
+           MOVE SPACES TO WS-AUDIT-RECORD.
+           MOVE WS-NUMERIC-AMT TO WS-AMT-EDIT.
+           MOVE WS-BALANCE-BEFORE TO WS-BAL-BEFORE-EDIT.
+           MOVE WS-BALANCE-AFTER TO WS-BAL-AFTER-EDIT.
+           STRING WS-CURRENT-ACCT DELIMITED BY SPACE
+                  ',' DELIMITED BY SIZE
+                  WS-TXN-ID DELIMITED BY SPACE
+                  ',' DELIMITED BY SIZE
+                  WS-TXN-TYPE DELIMITED BY SPACE
+                  ',' DELIMITED BY SIZE
+                  WS-AMT-EDIT DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  WS-BAL-BEFORE-EDIT DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  WS-BAL-AFTER-EDIT DELIMITED BY SIZE
+               INTO WS-AUDIT-RECORD
+           END-STRING.
+           MOVE WS-AUDIT-RECORD TO AUDIT-RECORD.
+           WRITE AUDIT-RECORD.
+
        WRITE-ACCOUNTS-BACK-TO-FILE.
            OPEN OUTPUT ACCOUNTS.
-           
+
            PERFORM VARYING WS-I FROM 1 BY 1 UNTIL WS-I > WS-ACCT-COUNT
-               STRING WS-ACCT-ID(WS-I) DELIMITED BY SPACE
-                      ',' DELIMITED BY SIZE
-                      WS-ACCT-NAME(WS-I) DELIMITED BY SPACE
-                      ',' DELIMITED BY SIZE
-                      WS-ACCT-TYPE(WS-I) DELIMITED BY SPACE
-                      ',' DELIMITED BY SIZE
-                      WS-ACCT-BALANCE(WS-I) DELIMITED BY SIZE
-                   INTO WS-UPDATED-RECORD
-               END-STRING
+               PERFORM BUILD-ACCOUNT-LINE
                MOVE WS-UPDATED-RECORD TO ACCOUNT-RECORD
                WRITE ACCOUNT-RECORD
            END-PERFORM.
-           
+
            CLOSE ACCOUNTS.
+
+       BUILD-ACCOUNT-LINE.
+           MOVE SPACES TO WS-UPDATED-RECORD.
+           MOVE WS-ACCT-BALANCE(WS-I) TO WS-BALANCE-EDIT.
+           STRING WS-ACCT-ID(WS-I) DELIMITED BY SPACE
+                  ',' DELIMITED BY SIZE
+                  WS-ACCT-NAME(WS-I) DELIMITED BY SIZE
+                  ',' DELIMITED BY SIZE
+                  WS-ACCT-TYPE(WS-I) DELIMITED BY SPACE
+                  ',' DELIMITED BY SIZE
+                  WS-BALANCE-EDIT DELIMITED BY SIZE
+               INTO WS-UPDATED-RECORD
+           END-STRING.
