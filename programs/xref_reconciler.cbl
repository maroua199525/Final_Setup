@@ -0,0 +1,284 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. XREFRPT.
+       AUTHOR. STUDENT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTMAST ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT ACCOUNTS ASSIGN TO "ACCOUNTS"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT XREFRPT-FILE ASSIGN TO "XREFRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTMAST.
+       01  CUSTOMER-RECORD         PIC X(80).
+
+       FD  ACCOUNTS.
+       01  ACCOUNT-RECORD          PIC X(80).
+
+       FD  XREFRPT-FILE.
+       01  PRINT-RECORD            PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-EOF-FLAG             PIC X VALUE 'N'.
+       01  WS-PRINT-LINE           PIC X(132) VALUE SPACES.
+       01  WS-RUN-DATE             PIC X(8).
+       01  WS-ORPHAN-ACCT-COUNT    PIC 9(5) VALUE 0.
+       01  WS-ORPHAN-CUST-COUNT    PIC 9(5) VALUE 0.
+       01  WS-MAX-ACCOUNTS-LIMIT   PIC 9(4) VALUE 5000.
+
+       01  WS-CUST-COUNT           PIC 9(5) VALUE 0.
+       01  WS-CUSTOMERS-TABLE.
+           05  WS-CUST-ENTRY       OCCURS 1 TO 5000 TIMES
+                                    DEPENDING ON WS-CUST-COUNT
+                                    ASCENDING KEY IS WS-CUST-ID
+                                    INDEXED BY WS-CUST-IDX.
+               10  WS-CUST-ID      PIC X(5).
+               10  WS-CUST-NAME    PIC X(20).
+               10  WS-CUST-ADDR    PIC X(20).
+               10  WS-CUST-CITY    PIC X(15).
+               10  WS-CUST-STATE   PIC X(2).
+               10  WS-CUST-ZIP     PIC X(5).
+       01  WS-CUST-ENTRY-HOLD.
+           05  WS-HOLD-CUST-ID     PIC X(5).
+           05  WS-HOLD-CUST-NAME   PIC X(20).
+           05  WS-HOLD-CUST-ADDR   PIC X(20).
+           05  WS-HOLD-CUST-CITY   PIC X(15).
+           05  WS-HOLD-CUST-STATE  PIC X(2).
+           05  WS-HOLD-CUST-ZIP    PIC X(5).
+
+       01  WS-ACCT-COUNT           PIC 9(5) VALUE 0.
+       01  WS-ACCOUNTS-TABLE.
+           05  WS-ACCT-ENTRY       OCCURS 1 TO 5000 TIMES
+                                    DEPENDING ON WS-ACCT-COUNT
+                                    ASCENDING KEY IS WS-ACCT-ID
+                                    INDEXED BY WS-ACCT-IDX.
+               10  WS-ACCT-ID      PIC X(5).
+               10  WS-ACCT-NAME    PIC X(20).
+               10  WS-ACCT-TYPE    PIC X(10).
+               10  WS-ACCT-BALANCE PIC 9(7)V99.
+       01  WS-ACCT-ENTRY-HOLD.
+           05  WS-HOLD-ID          PIC X(5).
+           05  WS-HOLD-NAME        PIC X(20).
+           05  WS-HOLD-TYPE        PIC X(10).
+           05  WS-HOLD-BALANCE     PIC 9(7)V99.
+
+       01  WS-BALANCE-STR          PIC X(10).
+       01  WS-I                    PIC 9(5).
+       01  WS-J                    PIC 9(5).
+       01  WS-LOWEST-IDX           PIC 9(5).
+       01  WS-FOUND-FLAG           PIC X VALUE 'N'.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCEDURE.
+           DISPLAY "XREFRPT"
+                   ": Starting customer/account reconciliation..."
+
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+
+           PERFORM LOAD-CUSTOMERS-INTO-MEMORY
+           PERFORM SORT-CUSTOMERS-TABLE
+           PERFORM LOAD-ACCOUNTS-INTO-MEMORY
+           PERFORM SORT-ACCOUNTS-TABLE
+
+           OPEN OUTPUT XREFRPT-FILE
+           PERFORM WRITE-REPORT-HEADING
+           PERFORM CHECK-ORPHAN-ACCOUNTS
+           PERFORM CHECK-CUSTOMERS-WITHOUT-ACCOUNTS
+           PERFORM WRITE-CONTROL-TOTALS
+           CLOSE XREFRPT-FILE
+
+           DISPLAY "XREFRPT"
+                   ": Orphan accounts found: " WS-ORPHAN-ACCT-COUNT
+           DISPLAY "XREFRPT"
+                   ": Customers without accounts: " WS-ORPHAN-CUST-COUNT
+
+           STOP RUN.
+
+       LOAD-CUSTOMERS-INTO-MEMORY.
+           OPEN INPUT CUSTMAST
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               READ CUSTMAST INTO CUSTOMER-RECORD
+                   AT END MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       IF WS-CUST-COUNT >= WS-MAX-ACCOUNTS-LIMIT
+                           DISPLAY "XREFRPT" ": CUSTOMERS TABLE "
+                               "CAPACITY OF " WS-MAX-ACCOUNTS-LIMIT
+                               " EXCEEDED - REMAINING RECORDS SKIPPED"
+                           MOVE 16 TO RETURN-CODE
+                           MOVE 'Y' TO WS-EOF-FLAG
+                       ELSE
+                           ADD 1 TO WS-CUST-COUNT
+                           UNSTRING CUSTOMER-RECORD DELIMITED BY ','
+                               INTO WS-CUST-ID(WS-CUST-COUNT),
+                                    WS-CUST-NAME(WS-CUST-COUNT),
+                                    WS-CUST-ADDR(WS-CUST-COUNT),
+                                    WS-CUST-CITY(WS-CUST-COUNT),
+                                    WS-CUST-STATE(WS-CUST-COUNT),
+                                    WS-CUST-ZIP(WS-CUST-COUNT)
+                           END-UNSTRING
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE CUSTMAST.
+           MOVE 'N' TO WS-EOF-FLAG.
+
+       SORT-CUSTOMERS-TABLE.
+           IF WS-CUST-COUNT > 1
+               PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-CUST-COUNT - 1
+                   MOVE WS-I TO WS-LOWEST-IDX
+                   PERFORM VARYING WS-J FROM WS-I BY 1
+                       UNTIL WS-J > WS-CUST-COUNT
+                       IF WS-CUST-ID(WS-J) < WS-CUST-ID(WS-LOWEST-IDX)
+                           MOVE WS-J TO WS-LOWEST-IDX
+                       END-IF
+                   END-PERFORM
+                   IF WS-LOWEST-IDX NOT = WS-I
+                       MOVE WS-CUST-ENTRY(WS-I) TO WS-CUST-ENTRY-HOLD
+                       MOVE WS-CUST-ENTRY(WS-LOWEST-IDX)
+                           TO WS-CUST-ENTRY(WS-I)
+                       MOVE WS-CUST-ENTRY-HOLD
+                           TO WS-CUST-ENTRY(WS-LOWEST-IDX)
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       LOAD-ACCOUNTS-INTO-MEMORY.
+           OPEN INPUT ACCOUNTS
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               READ ACCOUNTS INTO ACCOUNT-RECORD
+                   AT END MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       IF WS-ACCT-COUNT >= WS-MAX-ACCOUNTS-LIMIT
+                           DISPLAY "XREFRPT" ": ACCOUNTS TABLE "
+                               "CAPACITY OF " WS-MAX-ACCOUNTS-LIMIT
+                               " EXCEEDED - REMAINING RECORDS SKIPPED"
+                           MOVE 16 TO RETURN-CODE
+                           MOVE 'Y' TO WS-EOF-FLAG
+                       ELSE
+                           ADD 1 TO WS-ACCT-COUNT
+                           UNSTRING ACCOUNT-RECORD DELIMITED BY ','
+                               INTO WS-ACCT-ID(WS-ACCT-COUNT),
+                                    WS-ACCT-NAME(WS-ACCT-COUNT),
+                                    WS-ACCT-TYPE(WS-ACCT-COUNT),
+                                    WS-BALANCE-STR
+                           END-UNSTRING
+                           MOVE FUNCTION NUMVAL(WS-BALANCE-STR)
+                                TO WS-ACCT-BALANCE(WS-ACCT-COUNT)
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE ACCOUNTS.
+           MOVE 'N' TO WS-EOF-FLAG.
+
+       SORT-ACCOUNTS-TABLE.
+           IF WS-ACCT-COUNT > 1
+               PERFORM VARYING WS-I FROM 1 BY 1
+                   UNTIL WS-I > WS-ACCT-COUNT - 1
+                   MOVE WS-I TO WS-LOWEST-IDX
+                   PERFORM VARYING WS-J FROM WS-I BY 1
+                       UNTIL WS-J > WS-ACCT-COUNT
+                       IF WS-ACCT-ID(WS-J) < WS-ACCT-ID(WS-LOWEST-IDX)
+                           MOVE WS-J TO WS-LOWEST-IDX
+                       END-IF
+                   END-PERFORM
+                   IF WS-LOWEST-IDX NOT = WS-I
+                       MOVE WS-ACCT-ENTRY(WS-I) TO WS-ACCT-ENTRY-HOLD
+                       MOVE WS-ACCT-ENTRY(WS-LOWEST-IDX)
+                           TO WS-ACCT-ENTRY(WS-I)
+                       MOVE WS-ACCT-ENTRY-HOLD
+                           TO WS-ACCT-ENTRY(WS-LOWEST-IDX)
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       WRITE-REPORT-HEADING.
+           MOVE SPACES TO WS-PRINT-LINE
+           STRING "ACCOUNT / CUSTOMER RECONCILIATION EXCEPTIONS"
+                       DELIMITED BY SIZE
+                  "     RUN DATE: " DELIMITED BY SIZE
+                  WS-RUN-DATE DELIMITED BY SIZE
+               INTO WS-PRINT-LINE
+           END-STRING.
+           MOVE WS-PRINT-LINE TO PRINT-RECORD.
+           WRITE PRINT-RECORD.
+
+           MOVE SPACES TO WS-PRINT-LINE.
+           WRITE PRINT-RECORD FROM WS-PRINT-LINE.
+
+       CHECK-ORPHAN-ACCOUNTS.
+           PERFORM VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I > WS-ACCT-COUNT
+               MOVE 'N' TO WS-FOUND-FLAG
+               IF WS-CUST-COUNT > 0
+                   SEARCH ALL WS-CUST-ENTRY
+                       WHEN WS-CUST-ID(WS-CUST-IDX) = WS-ACCT-ID(WS-I)
+                           MOVE 'Y' TO WS-FOUND-FLAG
+                   END-SEARCH
+               END-IF
+               IF WS-FOUND-FLAG = 'N'
+                   ADD 1 TO WS-ORPHAN-ACCT-COUNT
+                   MOVE SPACES TO WS-PRINT-LINE
+                   STRING "ORPHAN ACCOUNT - NO CUSTOMER: ID "
+                               DELIMITED BY SIZE
+                          WS-ACCT-ID(WS-I) DELIMITED BY SIZE
+                          "  NAME " DELIMITED BY SIZE
+                          WS-ACCT-NAME(WS-I) DELIMITED BY SIZE
+                       INTO WS-PRINT-LINE
+                   END-STRING
+                   MOVE WS-PRINT-LINE TO PRINT-RECORD
+                   WRITE PRINT-RECORD
+                   DISPLAY "XREFRPT" ": " WS-PRINT-LINE
+               END-IF
+           END-PERFORM.
+
+       CHECK-CUSTOMERS-WITHOUT-ACCOUNTS.
+           PERFORM VARYING WS-I FROM 1 BY 1
+               UNTIL WS-I > WS-CUST-COUNT
+               MOVE 'N' TO WS-FOUND-FLAG
+               IF WS-ACCT-COUNT > 0
+                   SEARCH ALL WS-ACCT-ENTRY
+                       WHEN WS-ACCT-ID(WS-ACCT-IDX) = WS-CUST-ID(WS-I)
+                           MOVE 'Y' TO WS-FOUND-FLAG
+                   END-SEARCH
+               END-IF
+               IF WS-FOUND-FLAG = 'N'
+                   ADD 1 TO WS-ORPHAN-CUST-COUNT
+                   MOVE SPACES TO WS-PRINT-LINE
+                   STRING "CUSTOMER WITHOUT ACCOUNT: ID "
+                               DELIMITED BY SIZE
+                          WS-CUST-ID(WS-I) DELIMITED BY SIZE
+                          "  NAME " DELIMITED BY SIZE
+                          WS-CUST-NAME(WS-I) DELIMITED BY SIZE
+                       INTO WS-PRINT-LINE
+                   END-STRING
+                   MOVE WS-PRINT-LINE TO PRINT-RECORD
+                   WRITE PRINT-RECORD
+                   DISPLAY "XREFRPT" ": " WS-PRINT-LINE
+               END-IF
+           END-PERFORM.
+
+       WRITE-CONTROL-TOTALS.
+           MOVE SPACES TO WS-PRINT-LINE.
+           WRITE PRINT-RECORD FROM WS-PRINT-LINE.
+
+           MOVE SPACES TO WS-PRINT-LINE
+           STRING "TOTAL ORPHAN ACCOUNTS: " DELIMITED BY SIZE
+                  WS-ORPHAN-ACCT-COUNT DELIMITED BY SIZE
+               INTO WS-PRINT-LINE
+           END-STRING.
+           MOVE WS-PRINT-LINE TO PRINT-RECORD.
+           WRITE PRINT-RECORD.
+
+           MOVE SPACES TO WS-PRINT-LINE
+           STRING "TOTAL CUSTOMERS WITHOUT ACCOUNTS: " DELIMITED BY SIZE
+                  WS-ORPHAN-CUST-COUNT DELIMITED BY SIZE
+               INTO WS-PRINT-LINE
+           END-STRING.
+           MOVE WS-PRINT-LINE TO PRINT-RECORD.
+           WRITE PRINT-RECORD.
