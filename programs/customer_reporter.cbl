@@ -1,22 +1,62 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. REPORTER.
        AUTHOR. STUDENT.
-       
+
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT CUSTMAST ASSIGN TO "CUSTMAST"
                ORGANIZATION IS LINE SEQUENTIAL.
-       
+           SELECT CUSTRPT ASSIGN TO "CUSTRPT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+           SELECT REPPARM ASSIGN TO "REPPARM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-REPPARM-STATUS.
+           SELECT SORT-WORK ASSIGN TO "SRTWK01".
+
        DATA DIVISION.
        FILE SECTION.
        FD  CUSTMAST.
        01  CUSTOMER-RECORD         PIC X(80).
-       
+
+       FD  CUSTRPT.
+       01  PRINT-RECORD            PIC X(132).
+
+       FD  REPPARM.
+       01  REPPARM-RECORD          PIC X(80).
+
+       SD  SORT-WORK.
+       01  SORT-RECORD.
+           05  SRT-SORT-KEY        PIC X(20).
+           05  SRT-CUST-ID         PIC X(5).
+           05  SRT-CUST-NAME       PIC X(20).
+           05  SRT-CUST-ADDR       PIC X(20).
+           05  SRT-CUST-CITY       PIC X(15).
+           05  SRT-CUST-STATE      PIC X(2).
+           05  SRT-CUST-ZIP        PIC X(5).
+
        WORKING-STORAGE SECTION.
        01  WS-CUSTOMER-COUNT       PIC 9(5) VALUE 0.
        01  WS-EOF-FLAG             PIC X VALUE 'N'.
-       
+       01  WS-RUN-DATE             PIC X(8).
+       01  WS-PAGE-NUMBER          PIC 9(3) VALUE 0.
+       01  WS-LINE-COUNT           PIC 9(3) VALUE 0.
+       01  WS-LINES-PER-PAGE       PIC 9(3) VALUE 20.
+       01  WS-PRINT-LINE           PIC X(132) VALUE SPACES.
+
+       01  WS-REPPARM-STATUS       PIC X(2) VALUE SPACES.
+       01  WS-PARM-RECORD          VALUE SPACES.
+           05  WS-PARM-STATE       PIC X(2).
+           05  WS-PARM-ZIP-LOW     PIC X(5).
+           05  WS-PARM-ZIP-HIGH    PIC X(5).
+           05  WS-PARM-SORT-KEY    PIC X(1).
+
+       01  WS-SELECT-STATE         PIC X(2) VALUE SPACES.
+       01  WS-SELECT-ZIP-LOW       PIC X(5) VALUE "00000".
+       01  WS-SELECT-ZIP-HIGH      PIC X(5) VALUE "99999".
+       01  WS-SORT-KEY-CHOICE      PIC X(1) VALUE SPACES.
+       01  WS-PASSES-FLAG          PIC X VALUE 'Y'.
+
        01  WS-CUSTOMER-FIELDS.
            05  WS-CUST-ID          PIC X(5).
            05  FILLER              PIC X VALUE ','.
@@ -29,42 +69,203 @@
            05  WS-CUST-STATE       PIC X(2).
            05  FILLER              PIC X VALUE ','.
            05  WS-CUST-ZIP         PIC X(5).
-       
+
        PROCEDURE DIVISION.
        MAIN-PROCEDURE.
-           DISPLAY "CUSTOMER-REPORTER" ": Starting customer report generation..."
-           DISPLAY "CUSTOMER-REPORTER" ": =================================="
-           
-           OPEN INPUT CUSTMAST
-           
-           PERFORM PROCESS-CUSTOMERS UNTIL WS-EOF-FLAG = 'Y'
-           
-           CLOSE CUSTMAST
-           
+           DISPLAY "CUSTOMER-REPORTER"
+                   ": Starting customer report generation..."
+           DISPLAY "CUSTOMER-REPORTER"
+                   ": =================================="
+
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD
+
+           PERFORM READ-SELECTION-PARAMETERS
+
+           OPEN OUTPUT CUSTRPT
+
+           IF WS-PARM-SORT-KEY = 'Z' OR WS-PARM-SORT-KEY = 'N'
+               PERFORM SORT-AND-PRINT-CUSTOMERS
+           ELSE
+               OPEN INPUT CUSTMAST
+               PERFORM PROCESS-CUSTOMERS UNTIL WS-EOF-FLAG = 'Y'
+               CLOSE CUSTMAST
+           END-IF
+
+           CLOSE CUSTRPT
+
            PERFORM DISPLAY-SUMMARY
-           
+
            STOP RUN.
-       
+
+       READ-SELECTION-PARAMETERS.
+           OPEN INPUT REPPARM
+           IF WS-REPPARM-STATUS = "00"
+               READ REPPARM INTO WS-PARM-RECORD
+                   AT END CONTINUE
+               END-READ
+               IF WS-PARM-STATE NOT = SPACES
+                   MOVE WS-PARM-STATE TO WS-SELECT-STATE
+               END-IF
+               IF WS-PARM-ZIP-LOW NOT = SPACES
+                   MOVE WS-PARM-ZIP-LOW TO WS-SELECT-ZIP-LOW
+               END-IF
+               IF WS-PARM-ZIP-HIGH NOT = SPACES
+                   MOVE WS-PARM-ZIP-HIGH TO WS-SELECT-ZIP-HIGH
+               END-IF
+               CLOSE REPPARM
+           END-IF.
+
        PROCESS-CUSTOMERS.
            READ CUSTMAST INTO CUSTOMER-RECORD
                AT END MOVE 'Y' TO WS-EOF-FLAG
                NOT AT END
-                   ADD 1 TO WS-CUSTOMER-COUNT
                    MOVE CUSTOMER-RECORD TO WS-CUSTOMER-FIELDS
-                   PERFORM DISPLAY-CUSTOMER-INFO
+                   PERFORM CHECK-SELECTION
+                   IF WS-PASSES-FLAG = 'Y'
+                       ADD 1 TO WS-CUSTOMER-COUNT
+                       PERFORM DISPLAY-CUSTOMER-INFO
+                       PERFORM PRINT-CUSTOMER-LINE
+                   END-IF
            END-READ.
-       
+
+       CHECK-SELECTION.
+           MOVE 'Y' TO WS-PASSES-FLAG
+           IF WS-SELECT-STATE NOT = SPACES
+               AND WS-CUST-STATE NOT = WS-SELECT-STATE
+                   MOVE 'N' TO WS-PASSES-FLAG
+           END-IF
+           IF WS-PASSES-FLAG = 'Y'
+               IF WS-CUST-ZIP < WS-SELECT-ZIP-LOW
+                   OR WS-CUST-ZIP > WS-SELECT-ZIP-HIGH
+                       MOVE 'N' TO WS-PASSES-FLAG
+               END-IF
+           END-IF.
+
+       SORT-AND-PRINT-CUSTOMERS.
+           SORT SORT-WORK ON ASCENDING KEY SRT-SORT-KEY
+               INPUT PROCEDURE SORT-INPUT-PROCEDURE
+               OUTPUT PROCEDURE SORT-OUTPUT-PROCEDURE.
+
+       SORT-INPUT-PROCEDURE.
+           OPEN INPUT CUSTMAST
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               READ CUSTMAST INTO CUSTOMER-RECORD
+                   AT END MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       MOVE CUSTOMER-RECORD TO WS-CUSTOMER-FIELDS
+                       PERFORM CHECK-SELECTION
+                       IF WS-PASSES-FLAG = 'Y'
+                           PERFORM BUILD-SORT-RECORD
+                           RELEASE SORT-RECORD
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE CUSTMAST
+           MOVE 'N' TO WS-EOF-FLAG.
+
+       BUILD-SORT-RECORD.
+           MOVE SPACES TO SORT-RECORD
+           MOVE WS-CUST-ID TO SRT-CUST-ID
+           MOVE WS-CUST-NAME TO SRT-CUST-NAME
+           MOVE WS-CUST-ADDR TO SRT-CUST-ADDR
+           MOVE WS-CUST-CITY TO SRT-CUST-CITY
+           MOVE WS-CUST-STATE TO SRT-CUST-STATE
+           MOVE WS-CUST-ZIP TO SRT-CUST-ZIP
+           IF WS-PARM-SORT-KEY = 'Z'
+               MOVE WS-CUST-ZIP TO SRT-SORT-KEY
+           ELSE
+               MOVE WS-CUST-NAME TO SRT-SORT-KEY
+           END-IF.
+
+       SORT-OUTPUT-PROCEDURE.
+           MOVE 'N' TO WS-EOF-FLAG
+           PERFORM UNTIL WS-EOF-FLAG = 'Y'
+               RETURN SORT-WORK
+                   AT END MOVE 'Y' TO WS-EOF-FLAG
+                   NOT AT END
+                       ADD 1 TO WS-CUSTOMER-COUNT
+                       MOVE SRT-CUST-ID TO WS-CUST-ID
+                       MOVE SRT-CUST-NAME TO WS-CUST-NAME
+                       MOVE SRT-CUST-ADDR TO WS-CUST-ADDR
+                       MOVE SRT-CUST-CITY TO WS-CUST-CITY
+                       MOVE SRT-CUST-STATE TO WS-CUST-STATE
+                       MOVE SRT-CUST-ZIP TO WS-CUST-ZIP
+                       PERFORM DISPLAY-CUSTOMER-INFO
+                       PERFORM PRINT-CUSTOMER-LINE
+               END-RETURN
+           END-PERFORM
+           MOVE 'N' TO WS-EOF-FLAG.
+
        DISPLAY-CUSTOMER-INFO.
            DISPLAY "Customer #" WS-CUSTOMER-COUNT ":"
            DISPLAY "  ID: " WS-CUST-ID
            DISPLAY "  Name: " WS-CUST-NAME
-           DISPLAY "  Address: " WS-CUST-ADDR ", " WS-CUST-CITY ", " 
+           DISPLAY "  Address: " WS-CUST-ADDR ", " WS-CUST-CITY ", "
                   WS-CUST-STATE " " WS-CUST-ZIP
            DISPLAY "  ----------------------------------".
-       
+
+       PRINT-CUSTOMER-LINE.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               OR WS-PAGE-NUMBER = 0
+               PERFORM WRITE-REPORT-HEADING
+           END-IF.
+           PERFORM WRITE-DETAIL-LINE.
+
+       WRITE-REPORT-HEADING.
+           ADD 1 TO WS-PAGE-NUMBER.
+           MOVE 0 TO WS-LINE-COUNT.
+
+           MOVE SPACES TO WS-PRINT-LINE.
+           STRING "CUSTOMER MASTER LISTING" DELIMITED BY SIZE
+                  "     RUN DATE: " DELIMITED BY SIZE
+                  WS-RUN-DATE DELIMITED BY SIZE
+                  "     PAGE: " DELIMITED BY SIZE
+                  WS-PAGE-NUMBER DELIMITED BY SIZE
+               INTO WS-PRINT-LINE
+           END-STRING.
+           MOVE WS-PRINT-LINE TO PRINT-RECORD.
+           WRITE PRINT-RECORD.
+
+           MOVE SPACES TO WS-PRINT-LINE.
+           WRITE PRINT-RECORD FROM WS-PRINT-LINE.
+
+           MOVE SPACES TO WS-PRINT-LINE.
+           STRING "ID     NAME                 "  DELIMITED BY SIZE
+                  "ADDRESS              "          DELIMITED BY SIZE
+                  "CITY            "                DELIMITED BY SIZE
+                  "ST ZIP"                           DELIMITED BY SIZE
+               INTO WS-PRINT-LINE
+           END-STRING.
+           MOVE WS-PRINT-LINE TO PRINT-RECORD.
+           WRITE PRINT-RECORD.
+
+           MOVE SPACES TO WS-PRINT-LINE.
+           WRITE PRINT-RECORD FROM WS-PRINT-LINE.
+
+       WRITE-DETAIL-LINE.
+           MOVE SPACES TO WS-PRINT-LINE.
+           STRING WS-CUST-ID    DELIMITED BY SIZE
+                  "  "          DELIMITED BY SIZE
+                  WS-CUST-NAME  DELIMITED BY SIZE
+                  " "           DELIMITED BY SIZE
+                  WS-CUST-ADDR  DELIMITED BY SIZE
+                  " "           DELIMITED BY SIZE
+                  WS-CUST-CITY  DELIMITED BY SIZE
+                  " "           DELIMITED BY SIZE
+                  WS-CUST-STATE DELIMITED BY SIZE
+                  " "           DELIMITED BY SIZE
+                  WS-CUST-ZIP   DELIMITED BY SIZE
+               INTO WS-PRINT-LINE
+           END-STRING.
+           MOVE WS-PRINT-LINE TO PRINT-RECORD.
+           WRITE PRINT-RECORD.
+           ADD 1 TO WS-LINE-COUNT.
+
        DISPLAY-SUMMARY.
-           DISPLAY "CUSTOMER-REPORTER" ": =================================="
+           DISPLAY "CUSTOMER-REPORTER"
+                   ": =================================="
            DISPLAY "CUSTOMER-REPORTER" ": Report generation completed"
-           DISPLAY "CUSTOMER-REPORTER" ": Total customers processed: " 
+           DISPLAY "CUSTOMER-REPORTER" ": Total customers processed: "
                    WS-CUSTOMER-COUNT
-           DISPLAY "CUSTOMER-REPORTER" ": Report ready for management review".
\ No newline at end of file
+           DISPLAY "CUSTOMER-REPORTER"
+                   ": Report ready for management review".
